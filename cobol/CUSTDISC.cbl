@@ -0,0 +1,532 @@
+000100*****************************************************************
+000200* SAMPLE COBOL PROGRAM - CUSTOMER DISCOUNT CALCULATOR
+000300*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTDISC.
+000600 AUTHOR. LEGACY SYSTEMS TEAM.
+000700 INSTALLATION. RETAIL BANKING - CUSTOMER MAINTENANCE.
+000800 DATE-WRITTEN. 2015-03-11.
+000900 DATE-COMPILED.
+
+001000*****************************************************************
+001100* MODIFICATION HISTORY
+001200*   DATE       INIT  DESCRIPTION
+001300*   ---------- ----  ---------------------------------------------
+001400*   2015-03-11  LST  ORIGINAL PROGRAM.
+001500*   2026-08-08  RLS  DRIVE MAIN-PROCESS AS A READ-UNTIL-AT-END
+001600*                    LOOP SO THE WHOLE OF CUSTFILE IS PRICED, NOT
+001700*                    JUST THE FIRST RECORD.
+001800*   2026-08-08  RLS  ADDED DISCOUNT-REPORT-FILE AUDIT REPORT WITH
+001900*                    PER-CUSTOMER DETAIL AND CONTROL TOTALS.
+002000*   2026-08-08  RLS  ADDED CUST-EXCEPTION-FILE FOR BELOW-MINIMUM
+002100*                    BALANCES; RETAINED THE CONSOLE WARNING.
+002200*   2026-08-08  RLS  REPLACED THE HARDCODED SENIOR-AGE/DISCOUNT-
+002300*                    PERCENT LOGIC WITH A DISCOUNT-RATE-FILE
+002400*                    LOADED INTO A WORKING-STORAGE TABLE AT OPEN
+002500*                    TIME.  WS-MIN-BALANCE STAYS A 77-LEVEL
+002600*                    CONSTANT - IT IS NOT ONE OF THE RATE TABLE'S
+002700*                    THREE COLUMNS.
+002800*   2026-08-08  RLS  ADDED CUST-SUSPENSE-FILE REJECT PATH FOR
+002900*                    CUSTOMER-RECORD ROWS WHOSE CUST-STATUS IS
+003000*                    NEITHER ACTIVE-CUSTOMER NOR INACTIVE-
+003100*                    CUSTOMER.  THESE ROWS NO LONGER FLOW THROUGH
+003200*                    CALCULATE-DISCOUNT AT ALL - THEY ARE FULLY
+003300*                    REJECTED RATHER THAN PRICED AT A ZERO RATE,
+003400*                    WHICH ALSO MEANS A SENIOR-AGE CUSTOMER WITH A
+003500*                    BAD STATUS CODE NO LONGER SLIPS THROUGH ON
+003600*                    THE AGE CHECK ALONE.
+003700*   2026-08-08  RLS  ADDED GL-INTERFACE-FILE OUTPUT PER DISCOUNTED
+003800*                    CUSTOMER FOR AUTOMATIC GL WRITE-OFF POSTING.
+003900*   2026-08-08  RLS  ADDED CHECKPOINT-FILE SUPPORT.  ON STARTUP
+004000*                    THE LAST CHECKPOINTED CUST-ID IS LOADED AND
+004100*                    CUSTFILE RECORDS UP TO AND INCLUDING THAT ID
+004200*                    ARE SKIPPED, ASSUMING CUSTFILE IS PRESENTED
+004300*                    IN ASCENDING CUST-ID ORDER (SEE THE CUSTDISC
+004400*                    JCL PRE-SORT STEP).
+004500*   2026-08-08  RLS  ADDED SENIOR-DISCOUNT-APPROVAL-FILE SO
+004600*                    FINANCE HAS A SIGN-OFF DOCUMENT FOR EVERY
+004700*                    20% SENIOR DISCOUNT GRANTED.
+004750*   2026-08-08  RLS  MOVED THE DISCOUNT-RATE-FILE LOAD AND TABLE
+004760*                    SEARCH OUT TO THE RATELOOK SUBPROGRAM SO
+004770*                    CUSTINQ CAN SHARE THE SAME RATE LOOKUP
+004780*                    INSTEAD OF MAINTAINING A SECOND COPY.
+004790*   2026-08-08  RLS  CHANGED THE CHECKPOINT REOPEN FROM OUTPUT TO
+004791*                    EXTEND SO A RESTARTED RUN NO LONGER ERASES
+004792*                    THE PRIOR HIGH-WATER MARK BEFORE WRITING ITS
+004793*                    OWN FIRST CHECKPOINT; SHRANK THE REPORT
+004794*                    TOTAL-LINE FIELDS TO FIT THE 132-BYTE RECORD;
+004795*                    AND KEYED THE SENIOR SIGN-OFF REPORT AND THE
+004796*                    SENIOR/ACTIVE CONTROL TOTALS OFF THE 15%
+004797*                    THRESHOLD INSTEAD OF AN EXACT RATE MATCH.
+004798*   2026-08-08  RLS  SHRANK THE DETAIL REPORT LINE'S TRAILING
+004798*                    FILLER BY ONE BYTE - THE GROUP WAS 133
+004798*                    BYTES AGAINST A 132-BYTE REPORT RECORD, SO
+004798*                    WRITE FROM WAS TRUNCATING THE LAST BYTE
+004798*                    OF EVERY DETAIL LINE.
+004798*   2026-08-08  RLS  TIGHTENED WS-CKPT-INTERVAL FROM 1000 TO 1 -
+004798*                    A RESTART AFTER AN ABEND BETWEEN CHECKPOINTS
+004798*                    WAS REPLAYING EVERY FULLY-POSTED RECORD
+004798*                    SINCE THE LAST ONE, DOUBLE-POSTING TO THE
+004798*                    GL AND DUPLICATING REPORT/SIGN-OFF OUTPUT.
+004800*****************************************************************
+
+004900 ENVIRONMENT DIVISION.
+005000 CONFIGURATION SECTION.
+005100 SOURCE-COMPUTER. IBM-370.
+005200 OBJECT-COMPUTER. IBM-370.
+
+005300 INPUT-OUTPUT SECTION.
+005400 FILE-CONTROL.
+005500     SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+005600         ORGANIZATION IS SEQUENTIAL
+005700         ACCESS MODE IS SEQUENTIAL.
+
+005800     SELECT DISCOUNT-REPORT-FILE ASSIGN TO 'DISCRPT'
+005900         ORGANIZATION IS SEQUENTIAL
+006000         ACCESS MODE IS SEQUENTIAL.
+
+006100     SELECT CUST-EXCEPTION-FILE ASSIGN TO 'CUSTEXCP'
+006200         ORGANIZATION IS SEQUENTIAL
+006300         ACCESS MODE IS SEQUENTIAL.
+
+006800     SELECT CUST-SUSPENSE-FILE ASSIGN TO 'CUSTSUSP'
+006900         ORGANIZATION IS SEQUENTIAL
+007000         ACCESS MODE IS SEQUENTIAL.
+
+007100     SELECT GL-INTERFACE-FILE ASSIGN TO 'GLIFACE'
+007200         ORGANIZATION IS SEQUENTIAL
+007300         ACCESS MODE IS SEQUENTIAL.
+
+007400     SELECT CHECKPOINT-FILE ASSIGN TO 'CUSTCKPT'
+007500         ORGANIZATION IS SEQUENTIAL
+007600         ACCESS MODE IS SEQUENTIAL
+007700         FILE STATUS IS WS-CKPT-STATUS.
+
+007800     SELECT SENIOR-DISCOUNT-APPROVAL-FILE ASSIGN TO 'SRDISCAP'
+007900         ORGANIZATION IS SEQUENTIAL
+008000         ACCESS MODE IS SEQUENTIAL.
+
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  CUSTOMER-FILE
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY CUSTREC.
+
+008600 FD  DISCOUNT-REPORT-FILE
+008700     LABEL RECORDS ARE OMITTED
+008800     RECORD CONTAINS 132 CHARACTERS.
+008900 01  DISCOUNT-REPORT-RECORD      PIC X(132).
+
+009000 FD  CUST-EXCEPTION-FILE
+009100     LABEL RECORDS ARE STANDARD.
+009200 01  CUST-EXCEPTION-RECORD.
+009300     05  EX-CUST-ID              PIC 9(6).
+009400     05  EX-CUST-NAME            PIC X(30).
+009500     05  EX-CUST-BALANCE         PIC 9(7)V99.
+009600     05  EX-FINAL-AMOUNT         PIC 9(7)V99.
+009700     05  EX-SHORTFALL-AMOUNT     PIC 9(7)V99.
+009800     05  EX-RUN-DATE             PIC 9(8).
+
+010200 FD  CUST-SUSPENSE-FILE
+010300     LABEL RECORDS ARE STANDARD.
+010400 01  CUST-SUSPENSE-RECORD.
+010500     05  SU-RAW-RECORD           PIC X(49).
+010600     05  SU-REASON-CODE          PIC X(4).
+010700     05  SU-REASON-DESC          PIC X(30).
+010800     05  SU-RUN-DATE             PIC 9(8).
+
+010900 FD  GL-INTERFACE-FILE
+011000     LABEL RECORDS ARE STANDARD.
+011100 01  GL-INTERFACE-RECORD.
+011200     05  GL-ACCOUNT              PIC X(10).
+011300     05  GL-CUST-ID              PIC 9(6).
+011400     05  GL-DISCOUNT-AMOUNT      PIC 9(7)V99.
+011500     05  GL-BALANCE-BEFORE       PIC 9(7)V99.
+011600     05  GL-BALANCE-AFTER        PIC 9(7)V99.
+011700     05  GL-RUN-DATE             PIC 9(8).
+
+011800 FD  CHECKPOINT-FILE
+011900     LABEL RECORDS ARE STANDARD.
+012000 01  CHECKPOINT-RECORD.
+012100     05  CK-CUST-ID              PIC 9(6).
+012200     05  CK-RECORD-COUNT         PIC 9(7).
+012300     05  CK-RUN-DATE             PIC 9(8).
+
+012400 FD  SENIOR-DISCOUNT-APPROVAL-FILE
+012500     LABEL RECORDS ARE OMITTED
+012600     RECORD CONTAINS 132 CHARACTERS.
+012700 01  SENIOR-DISCOUNT-APPROVAL-RECORD PIC X(132).
+
+012800 WORKING-STORAGE SECTION.
+012900 01  WS-DISCOUNT-RATE        PIC 99V99.
+013000 01  WS-DISCOUNT-AMOUNT      PIC 9(7)V99.
+013100 01  WS-FINAL-AMOUNT         PIC 9(7)V99.
+
+013200 77  WS-MIN-BALANCE          PIC 9(7)V99 VALUE 1000.00.
+013300 77  WS-GL-WRITEOFF-ACCT     PIC X(10)   VALUE '4010-0000 '.
+013400 77  WS-CKPT-INTERVAL        PIC 9(5)    VALUE 1.
+013500 77  WS-RUN-DATE             PIC 9(8)    VALUE ZERO.
+
+013600 77  WS-EOF-SWITCH           PIC X(1)    VALUE 'N'.
+013700     88  END-OF-CUSTOMER-FILE               VALUE 'Y'.
+013900 77  WS-CKPT-EOF-SWITCH      PIC X(1)    VALUE 'N'.
+014100 77  WS-STATUS-INVALID-SWITCH PIC X(1)   VALUE 'N'.
+014200     88  STATUS-INVALID                     VALUE 'Y'.
+014300 77  WS-RESTART-ACTIVE-SWITCH PIC X(1)   VALUE 'N'.
+
+014400 77  WS-RESTART-ID           PIC 9(6)    VALUE ZERO.
+
+014600 77  WS-RECORD-COUNT         PIC 9(7)    VALUE ZERO.
+014700 77  WS-SKIPPED-COUNT        PIC 9(7)    VALUE ZERO.
+014800 77  WS-SUSPENSE-COUNT       PIC 9(7)    VALUE ZERO.
+014900 77  WS-SENIOR-COUNT         PIC 9(7)    VALUE ZERO.
+015000 77  WS-ACTIVE-COUNT         PIC 9(7)    VALUE ZERO.
+015100 77  WS-NODISC-COUNT         PIC 9(7)    VALUE ZERO.
+015200 77  WS-TOTAL-DISCOUNT-AMT   PIC 9(9)V99 VALUE ZERO.
+
+015300 77  WS-CKPT-QUOTIENT        PIC 9(7)    VALUE ZERO.
+015400 77  WS-CKPT-REMAINDER       PIC 9(5)    VALUE ZERO.
+
+015600 77  WS-CKPT-STATUS          PIC X(2)    VALUE '00'.
+
+016300 01  WS-REPORT-LINE.
+016400     05  RL-CUST-ID              PIC Z(5)9.
+016500     05  FILLER                  PIC X(3)  VALUE SPACES.
+016600     05  RL-CUST-NAME            PIC X(30).
+016700     05  FILLER                  PIC X(3)  VALUE SPACES.
+016800     05  RL-CUST-AGE             PIC ZZ9.
+016900     05  FILLER                  PIC X(5)  VALUE SPACES.
+017000     05  RL-DISCOUNT-RATE        PIC Z9.99.
+017100     05  FILLER                  PIC X(5)  VALUE SPACES.
+017200     05  RL-DISCOUNT-AMT         PIC Z(5)9.99.
+017300     05  FILLER                  PIC X(3)  VALUE SPACES.
+017400     05  RL-FINAL-AMT            PIC Z(5)9.99.
+017500     05  FILLER                  PIC X(51) VALUE SPACES.
+
+017600 01  WS-REPORT-HEADING-1         PIC X(132)
+017700         VALUE 'CUSTDISC - CUSTOMER DISCOUNT AUDIT REPORT'.
+017800 01  WS-REPORT-HEADING-2         PIC X(132)
+017900         VALUE '  CUST-ID  CUSTOMER NAME                  AGE
+018000-    ' RATE   DISCOUNT AMT   FINAL AMT'.
+
+018100 01  WS-REPORT-TOTAL-LINE.
+018200     05  FILLER                  PIC X(5)  VALUE SPACES.
+018300     05  FILLER                  PIC X(25) VALUE
+018400         'TOTAL DISCOUNT GRANTED: '.
+018500     05  TL-TOTAL-DISCOUNT       PIC Z(7)9.99.
+018600     05  FILLER                  PIC X(2)  VALUE SPACES.
+018700     05  FILLER                  PIC X(15) VALUE
+018800         'SENIOR (20%): '.
+018900     05  TL-SENIOR-COUNT         PIC Z(5)9.
+019000     05  FILLER                  PIC X(2)  VALUE SPACES.
+019100     05  FILLER                  PIC X(15) VALUE
+019200         'ACTIVE (10%): '.
+019300     05  TL-ACTIVE-COUNT         PIC Z(5)9.
+019400     05  FILLER                  PIC X(2)  VALUE SPACES.
+019500     05  FILLER                  PIC X(15) VALUE
+019600         'NO DISCOUNT: '.
+019700     05  TL-NODISC-COUNT         PIC Z(5)9.
+019800     05  FILLER                  PIC X(2)  VALUE SPACES.
+019900     05  FILLER                  PIC X(13) VALUE
+020000         'SUSPENSE: '.
+020100     05  TL-SUSPENSE-COUNT       PIC Z(5)9.
+
+020200 01  WS-SENIOR-LINE.
+020300     05  SR-CUST-ID              PIC Z(5)9.
+020400     05  FILLER                  PIC X(3)  VALUE SPACES.
+020500     05  SR-CUST-NAME            PIC X(30).
+020600     05  FILLER                  PIC X(3)  VALUE SPACES.
+020700     05  SR-CUST-BALANCE         PIC Z(5)9.99.
+020800     05  FILLER                  PIC X(3)  VALUE SPACES.
+020900     05  SR-DISCOUNT-AMT         PIC Z(5)9.99.
+021000     05  FILLER                  PIC X(3)  VALUE SPACES.
+021100     05  SR-FINAL-AMT            PIC Z(5)9.99.
+021200     05  FILLER                  PIC X(3)  VALUE SPACES.
+021300     05  SR-SIGNOFF-NAME         PIC X(20) VALUE SPACES.
+021400     05  FILLER                  PIC X(3)  VALUE SPACES.
+021500     05  SR-SIGNOFF-DATE         PIC X(10) VALUE SPACES.
+
+021600 01  WS-SENIOR-HEADING           PIC X(132)
+021700         VALUE 'CUSTDISC - SENIOR (20%) DISCOUNT APPROVAL REPORT'.
+
+021800 PROCEDURE DIVISION.
+021900*****************************************************************
+022000* 0000-MAINLINE
+022100*****************************************************************
+022200 0000-MAINLINE.
+022300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+022400     PERFORM 3000-READ-CUSTOMER THRU 3000-EXIT
+022500     PERFORM 4000-PROCESS-CUSTOMER THRU 4000-EXIT
+022600         UNTIL END-OF-CUSTOMER-FILE
+022700     PERFORM 9000-FINALIZE THRU 9000-EXIT
+022800     STOP RUN.
+
+022900*****************************************************************
+023000* 1000-INITIALIZE - OPEN FILES, LOAD THE RATE TABLE AND ANY
+023100* PRIOR CHECKPOINT, AND PRINT THE AUDIT REPORT HEADINGS.
+023200*****************************************************************
+023300 1000-INITIALIZE.
+023400     PERFORM 1100-OPEN-FILES THRU 1100-EXIT
+023600     PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+023650     PERFORM 1400-WRITE-REPORT-HEADING THRU 1400-EXIT.
+023800 1000-EXIT.
+023900     EXIT.
+
+024000 1100-OPEN-FILES.
+024100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+024200     OPEN INPUT  CUSTOMER-FILE
+024400     OPEN OUTPUT DISCOUNT-REPORT-FILE
+024500     OPEN OUTPUT CUST-EXCEPTION-FILE
+024600     OPEN OUTPUT CUST-SUSPENSE-FILE
+024700     OPEN OUTPUT GL-INTERFACE-FILE
+024800     OPEN OUTPUT SENIOR-DISCOUNT-APPROVAL-FILE.
+024900 1100-EXIT.
+025000     EXIT.
+
+027300* RESTART LOGIC - ON A FRESH RUN CHECKPOINT-FILE WILL NOT EXIST
+027400* YET (FILE STATUS 35) AND WS-RESTART-ID STAYS ZERO, SO NO
+027500* CUSTFILE RECORDS ARE SKIPPED.  ONCE A CHECKPOINT FILE EXISTS
+027510* IT IS REOPENED EXTEND (APPEND), NOT OUTPUT, SO A RUN THAT
+027520* ABENDS BEFORE REACHING ITS OWN FIRST CHECKPOINT NEVER LOSES
+027530* THE HIGH-WATER MARK A PRIOR RUN ALREADY SET.
+027600 1300-LOAD-CHECKPOINT.
+027700     MOVE ZERO TO WS-RESTART-ID
+027800     OPEN INPUT CHECKPOINT-FILE
+027900     IF WS-CKPT-STATUS = '35'
+028000         OPEN OUTPUT CHECKPOINT-FILE
+028100     ELSE
+028200         PERFORM 1310-LOAD-CHECKPOINT-ENTRY THRU 1310-EXIT
+028300             UNTIL WS-CKPT-EOF-SWITCH = 'Y'
+028400         CLOSE CHECKPOINT-FILE
+028550         OPEN EXTEND CHECKPOINT-FILE
+028600     END-IF.
+028700 1300-EXIT.
+028800     EXIT.
+
+028900 1310-LOAD-CHECKPOINT-ENTRY.
+029000     READ CHECKPOINT-FILE
+029100         AT END
+029200             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+029300     END-READ
+029400     IF WS-CKPT-EOF-SWITCH NOT = 'Y'
+029500         MOVE CK-CUST-ID          TO WS-RESTART-ID
+029600         MOVE 'Y'                 TO WS-RESTART-ACTIVE-SWITCH
+029700     END-IF.
+029800 1310-EXIT.
+029900     EXIT.
+
+030000 1400-WRITE-REPORT-HEADING.
+030100     WRITE DISCOUNT-REPORT-RECORD FROM WS-REPORT-HEADING-1
+030200     WRITE DISCOUNT-REPORT-RECORD FROM WS-REPORT-HEADING-2
+030300     WRITE SENIOR-DISCOUNT-APPROVAL-RECORD FROM WS-SENIOR-HEADING.
+030400 1400-EXIT.
+030500     EXIT.
+
+030600*****************************************************************
+030700* 3000-READ-CUSTOMER - READ THE NEXT CUSTFILE RECORD.
+030800*****************************************************************
+030900 3000-READ-CUSTOMER.
+031000     READ CUSTOMER-FILE
+031100         AT END
+031200             MOVE 'Y' TO WS-EOF-SWITCH
+031300     END-READ.
+031400 3000-EXIT.
+031500     EXIT.
+
+031600*****************************************************************
+031700* 4000-PROCESS-CUSTOMER - PRICE ONE CUSTOMER RECORD AND THEN
+031800* READ THE NEXT ONE.  CALLED BY 0000-MAINLINE UNTIL END-OF-
+031900* CUSTOMER-FILE, SO EVERY RECORD ON CUSTFILE IS PRICED.
+032000*****************************************************************
+032100 4000-PROCESS-CUSTOMER.
+032200     IF WS-RESTART-ACTIVE-SWITCH = 'Y'
+032300         AND CUST-ID NOT > WS-RESTART-ID
+032400         ADD 1 TO WS-SKIPPED-COUNT
+032500     ELSE
+032600         PERFORM 4100-VALIDATE-STATUS THRU 4100-EXIT
+032700         IF STATUS-INVALID
+032800             PERFORM 4200-WRITE-SUSPENSE THRU 4200-EXIT
+032900         ELSE
+033000             PERFORM 5000-CALCULATE-DISCOUNT THRU 5000-EXIT
+033100             PERFORM 6000-APPLY-DISCOUNT THRU 6000-EXIT
+033200             PERFORM 7000-VALIDATE-BALANCE THRU 7000-EXIT
+033300             PERFORM 7500-WRITE-REPORT-LINE THRU 7500-EXIT
+033400             PERFORM 8000-UPDATE-CUSTOMER THRU 8000-EXIT
+033450* BUSINESS RULE: FINANCE REQUIRES MANAGER SIGN-OFF ON ANY
+033460* DISCOUNT OVER 15%, NOT JUST THE SENIOR RATE AS IT STANDS
+033470* TODAY - KEYED OFF THE THRESHOLD SO A RATE-TABLE CHANGE DOES
+033480* NOT SILENTLY STOP PRODUCING SIGN-OFF RECORDS.
+033500             IF WS-DISCOUNT-RATE > 15
+033600                 PERFORM 8500-WRITE-SENIOR-APPROVAL THRU 8500-EXIT
+033700             END-IF
+033800         END-IF
+033900     END-IF
+034000     ADD 1 TO WS-RECORD-COUNT
+034100     PERFORM 8800-CHECKPOINT THRU 8800-EXIT
+034200     PERFORM 3000-READ-CUSTOMER THRU 3000-EXIT.
+034300 4000-EXIT.
+034400     EXIT.
+
+034500* BUSINESS RULE: UNRECOGNIZED CUST-STATUS VALUES ARE REJECTED,
+034600* NOT PRICED AS ZERO-DISCOUNT ACTIVE CUSTOMERS.
+034700 4100-VALIDATE-STATUS.
+034800     MOVE 'N' TO WS-STATUS-INVALID-SWITCH
+034900     IF NOT ACTIVE-CUSTOMER AND NOT INACTIVE-CUSTOMER
+035000         MOVE 'Y' TO WS-STATUS-INVALID-SWITCH
+035100     END-IF.
+035200 4100-EXIT.
+035300     EXIT.
+
+035400 4200-WRITE-SUSPENSE.
+035500     MOVE CUSTOMER-RECORD TO SU-RAW-RECORD
+035600     MOVE 'ST01'          TO SU-REASON-CODE
+035700     MOVE 'UNRECOGNIZED CUST-STATUS VALUE' TO SU-REASON-DESC
+035800     MOVE WS-RUN-DATE     TO SU-RUN-DATE
+035900     WRITE CUST-SUSPENSE-RECORD
+036000     ADD 1 TO WS-SUSPENSE-COUNT.
+036100 4200-EXIT.
+036200     EXIT.
+
+036300*****************************************************************
+036400* 5000-CALCULATE-DISCOUNT - RATELOOK OWNS THE DISCOUNT-RATE-FILE
+036500* TABLE AND THE SEARCH LOGIC (SHARED WITH CUSTINQ) AND HANDS BACK
+036600* THE RATE FOR THIS CUSTOMER'S AGE AND STATUS.
+036900*****************************************************************
+037000 5000-CALCULATE-DISCOUNT.
+037300     MOVE ZERO TO WS-DISCOUNT-RATE
+037350     CALL 'RATELOOK' USING CUST-AGE CUST-STATUS WS-DISCOUNT-RATE.
+037700 5000-EXIT.
+037800     EXIT.
+
+039000 6000-APPLY-DISCOUNT.
+039100     COMPUTE WS-DISCOUNT-AMOUNT =
+039200         CUST-BALANCE * WS-DISCOUNT-RATE / 100
+039300     COMPUTE WS-FINAL-AMOUNT =
+039400         CUST-BALANCE - WS-DISCOUNT-AMOUNT
+039500     ADD WS-DISCOUNT-AMOUNT TO WS-TOTAL-DISCOUNT-AMT
+039550* BUCKETED BY THRESHOLD RATHER THAN AN EXACT RATE MATCH SO THE
+039560* CONTROL TOTALS STAY MEANINGFUL IF THE RATE TABLE IS RE-TUNED.
+039600     EVALUATE TRUE
+039700         WHEN WS-DISCOUNT-RATE > 15
+039800             ADD 1 TO WS-SENIOR-COUNT
+039900         WHEN WS-DISCOUNT-RATE > 0
+040000             ADD 1 TO WS-ACTIVE-COUNT
+040100         WHEN OTHER
+040200             ADD 1 TO WS-NODISC-COUNT
+040300     END-EVALUATE.
+040400 6000-EXIT.
+040500     EXIT.
+
+040600 7000-VALIDATE-BALANCE.
+040700* Business Rule: Minimum balance must be maintained
+040800     IF WS-FINAL-AMOUNT < WS-MIN-BALANCE
+040900         PERFORM 7100-WRITE-EXCEPTION THRU 7100-EXIT
+041000     END-IF.
+041100 7000-EXIT.
+041200     EXIT.
+
+041300 7100-WRITE-EXCEPTION.
+041400     DISPLAY 'WARNING: BALANCE BELOW MINIMUM'
+041500     DISPLAY 'CUSTOMER: ' CUST-NAME
+041600     MOVE CUST-ID          TO EX-CUST-ID
+041700     MOVE CUST-NAME        TO EX-CUST-NAME
+041800     MOVE CUST-BALANCE     TO EX-CUST-BALANCE
+041900     MOVE WS-FINAL-AMOUNT  TO EX-FINAL-AMOUNT
+042000     COMPUTE EX-SHORTFALL-AMOUNT =
+042100         WS-MIN-BALANCE - WS-FINAL-AMOUNT
+042200     MOVE WS-RUN-DATE      TO EX-RUN-DATE
+042300     WRITE CUST-EXCEPTION-RECORD.
+042400 7100-EXIT.
+042500     EXIT.
+
+042600 7500-WRITE-REPORT-LINE.
+042700     MOVE CUST-ID            TO RL-CUST-ID
+042800     MOVE CUST-NAME          TO RL-CUST-NAME
+042900     MOVE CUST-AGE           TO RL-CUST-AGE
+043000     MOVE WS-DISCOUNT-RATE   TO RL-DISCOUNT-RATE
+043100     MOVE WS-DISCOUNT-AMOUNT TO RL-DISCOUNT-AMT
+043200     MOVE WS-FINAL-AMOUNT    TO RL-FINAL-AMT
+043300     WRITE DISCOUNT-REPORT-RECORD FROM WS-REPORT-LINE.
+043400 7500-EXIT.
+043500     EXIT.
+
+043600 8000-UPDATE-CUSTOMER.
+043700* Embedded SQL Example
+043800     EXEC SQL
+043900         UPDATE CUSTOMERS
+044000         SET BALANCE = :WS-FINAL-AMOUNT
+044100         WHERE CUST_ID = :CUST-ID
+044200     END-EXEC
+044300     IF WS-DISCOUNT-AMOUNT > ZERO
+044400         PERFORM 8100-WRITE-GL-INTERFACE THRU 8100-EXIT
+044500     END-IF.
+044600 8000-EXIT.
+044700     EXIT.
+
+044800 8100-WRITE-GL-INTERFACE.
+044900     MOVE WS-GL-WRITEOFF-ACCT TO GL-ACCOUNT
+045000     MOVE CUST-ID             TO GL-CUST-ID
+045100     MOVE WS-DISCOUNT-AMOUNT  TO GL-DISCOUNT-AMOUNT
+045200     MOVE CUST-BALANCE        TO GL-BALANCE-BEFORE
+045300     MOVE WS-FINAL-AMOUNT     TO GL-BALANCE-AFTER
+045400     MOVE WS-RUN-DATE         TO GL-RUN-DATE
+045500     WRITE GL-INTERFACE-RECORD.
+045600 8100-EXIT.
+045700     EXIT.
+
+045800 8500-WRITE-SENIOR-APPROVAL.
+045900     MOVE CUST-ID            TO SR-CUST-ID
+046000     MOVE CUST-NAME          TO SR-CUST-NAME
+046100     MOVE CUST-BALANCE       TO SR-CUST-BALANCE
+046200     MOVE WS-DISCOUNT-AMOUNT TO SR-DISCOUNT-AMT
+046300     MOVE WS-FINAL-AMOUNT    TO SR-FINAL-AMT
+046400     WRITE SENIOR-DISCOUNT-APPROVAL-RECORD FROM WS-SENIOR-LINE.
+046500 8500-EXIT.
+046600     EXIT.
+
+046700* CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS SO AN ABEND PARTWAY
+046800* THROUGH A LARGE CUSTFILE DOES NOT FORCE A FULL RERUN.
+046810* WS-CKPT-INTERVAL IS 1 - EVERY RECORD'S FULL POSTING (SQL
+046820* UPDATE, GL-INTERFACE-FILE, REPORT LINE, SENIOR-APPROVAL LINE,
+046830* CONTROL TOTALS) HAPPENS UNCONDITIONALLY IN 4000-PROCESS-
+046840* CUSTOMER BEFORE THIS PARAGRAPH RUNS, SO A WIDER INTERVAL
+046850* LEAVES A WINDOW OF UP TO WS-CKPT-INTERVAL ALREADY-POSTED
+046860* RECORDS THAT RESTART WOULD REPLAY AND DOUBLE-POST (MOST
+046870* NOTABLY TO THE GL) AFTER AN ABEND BETWEEN CHECKPOINTS.
+046900 8800-CHECKPOINT.
+047000     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+047100         GIVING WS-CKPT-QUOTIENT
+047200         REMAINDER WS-CKPT-REMAINDER
+047300     IF WS-CKPT-REMAINDER = ZERO
+047400         MOVE CUST-ID          TO CK-CUST-ID
+047500         MOVE WS-RECORD-COUNT  TO CK-RECORD-COUNT
+047600         MOVE WS-RUN-DATE      TO CK-RUN-DATE
+047700         WRITE CHECKPOINT-RECORD
+047800     END-IF.
+047900 8800-EXIT.
+048000     EXIT.
+
+048100 9000-FINALIZE.
+048200     PERFORM 9100-WRITE-REPORT-TOTALS THRU 9100-EXIT
+048300     CLOSE CUSTOMER-FILE
+048400     CLOSE DISCOUNT-REPORT-FILE
+048500     CLOSE CUST-EXCEPTION-FILE
+048600     CLOSE CUST-SUSPENSE-FILE
+048700     CLOSE GL-INTERFACE-FILE
+048800     CLOSE CHECKPOINT-FILE
+048900     CLOSE SENIOR-DISCOUNT-APPROVAL-FILE
+049000     DISPLAY 'CUSTDISC - RECORDS PROCESSED:  ' WS-RECORD-COUNT
+049100     DISPLAY 'CUSTDISC - RECORDS SKIPPED:    ' WS-SKIPPED-COUNT
+049200     DISPLAY 'CUSTDISC - SUSPENSE RECORDS:   ' WS-SUSPENSE-COUNT.
+049300 9000-EXIT.
+049400     EXIT.
+
+049500 9100-WRITE-REPORT-TOTALS.
+049600     MOVE WS-TOTAL-DISCOUNT-AMT TO TL-TOTAL-DISCOUNT
+049700     MOVE WS-SENIOR-COUNT       TO TL-SENIOR-COUNT
+049800     MOVE WS-ACTIVE-COUNT       TO TL-ACTIVE-COUNT
+049900     MOVE WS-NODISC-COUNT       TO TL-NODISC-COUNT
+050000     MOVE WS-SUSPENSE-COUNT     TO TL-SUSPENSE-COUNT
+050100     WRITE DISCOUNT-REPORT-RECORD FROM WS-REPORT-TOTAL-LINE.
+050200 9100-EXIT.
+050300     EXIT.
