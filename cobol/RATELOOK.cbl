@@ -0,0 +1,146 @@
+000100*****************************************************************
+000200* RATELOOK - DISCOUNT RATE TABLE LOOKUP SUBPROGRAM
+000300*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. RATELOOK.
+000600 AUTHOR. LEGACY SYSTEMS TEAM.
+000700 INSTALLATION. RETAIL BANKING - CUSTOMER MAINTENANCE.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+
+001000*****************************************************************
+001100* MODIFICATION HISTORY
+001200*   DATE       INIT  DESCRIPTION
+001300*   ---------- ----  ---------------------------------------------
+001400*   2026-08-08  RLS  ORIGINAL - FACTORED OUT OF CUSTDISC SO
+001500*                    CUSTDISC (BATCH) AND CUSTINQ (AD HOC
+001600*                    INQUIRY) SHARE ONE COPY OF THE DISCOUNT-
+001700*                    RATE-FILE LOAD AND LOOKUP LOGIC INSTEAD OF
+001800*                    EACH MAINTAINING ITS OWN TABLE.
+001810*   2026-08-08  RLS  CHANGED THE RATE LOOKUP FROM "STOP AT THE
+001820*                    FIRST QUALIFYING ROW" TO "SCAN THE WHOLE
+001830*                    TABLE, HIGHEST QUALIFYING AGE-BREAK WINS" SO
+001840*                    CORRECTNESS NO LONGER DEPENDS ON THE ORDER
+001850*                    ROWS APPEAR IN DISCRATE.DAT.  ALSO REJECTS
+001860*                    AND LOGS ANY ROW BEYOND THE TABLE'S OCCURS
+001870*                    20 LIMIT INSTEAD OF INDEXING PAST IT.
+001900*
+002000* THE RATE TABLE IS LOADED FROM DISCOUNT-RATE-FILE ON THE FIRST
+002100* CALL ONLY - WS-TABLE-LOADED-SWITCH STAYS SET FOR THE LIFE OF
+002200* THE RUN UNIT, SINCE GNUCOBOL KEEPS A SUBPROGRAM'S WORKING-
+002300* STORAGE BETWEEN CALLS UNTIL IT IS CANCELED.
+002400*****************************************************************
+
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DISCOUNT-RATE-FILE ASSIGN TO 'DISCRATE'
+003200         ORGANIZATION IS SEQUENTIAL
+003300         ACCESS MODE IS SEQUENTIAL
+003400         FILE STATUS IS WS-RATE-FILE-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  DISCOUNT-RATE-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY DISCRATE.
+
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-TABLE-LOADED-SWITCH  PIC X(1) VALUE 'N'.
+004200 77  WS-RATE-EOF-SWITCH      PIC X(1) VALUE 'N'.
+004300 77  WS-RATE-FOUND-SWITCH    PIC X(1) VALUE 'N'.
+004400 77  WS-RATE-FILE-STATUS     PIC X(2) VALUE '00'.
+004500 77  WS-TBL-IDX              PIC 9(2) COMP VALUE ZERO.
+004550 77  WS-BEST-AGE-BREAK       PIC 9(3) COMP VALUE ZERO.
+
+004600 01  DISCOUNT-RATE-TABLE-AREA.
+004700     05  WS-RATE-TABLE-COUNT     PIC 9(2) VALUE ZERO.
+004800     05  DISCOUNT-RATE-ENTRY OCCURS 20 TIMES.
+004900         10  TBL-AGE-BREAK       PIC 9(3).
+005000         10  TBL-STATUS-CODE     PIC X(1).
+005100         10  TBL-RATE            PIC 9(2)V99.
+
+005200 LINKAGE SECTION.
+005300 01  LK-CUST-AGE              PIC 9(3).
+005400 01  LK-CUST-STATUS           PIC X(1).
+005500 01  LK-DISCOUNT-RATE         PIC 9(2)V99.
+
+005600 PROCEDURE DIVISION USING LK-CUST-AGE
+005700                           LK-CUST-STATUS
+005800                           LK-DISCOUNT-RATE.
+005900*****************************************************************
+006000* 0000-MAINLINE
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     IF WS-TABLE-LOADED-SWITCH NOT = 'Y'
+006400         PERFORM 1000-LOAD-RATE-TABLE THRU 1000-EXIT
+006500     END-IF
+006600     PERFORM 2000-LOOKUP-RATE THRU 2000-EXIT
+006700     GOBACK.
+
+006800 1000-LOAD-RATE-TABLE.
+006900     OPEN INPUT DISCOUNT-RATE-FILE
+007000     PERFORM 1010-LOAD-RATE-TABLE-ENTRY THRU 1010-EXIT
+007100         UNTIL WS-RATE-EOF-SWITCH = 'Y'
+007200     CLOSE DISCOUNT-RATE-FILE
+007300     MOVE 'Y' TO WS-TABLE-LOADED-SWITCH.
+007400 1000-EXIT.
+007500     EXIT.
+
+007600* DISCOUNT-RATE-ENTRY IS FIXED AT OCCURS 20 - A 21ST DISCRATE.DAT
+007650* ROW IS REJECTED AND LOGGED RATHER THAN WRITTEN PAST THE TABLE.
+007660 1010-LOAD-RATE-TABLE-ENTRY.
+007700     READ DISCOUNT-RATE-FILE
+007800         AT END
+007900             MOVE 'Y' TO WS-RATE-EOF-SWITCH
+008000     END-READ
+008100     IF WS-RATE-EOF-SWITCH NOT = 'Y'
+008150         IF WS-RATE-TABLE-COUNT < 20
+008200             ADD 1 TO WS-RATE-TABLE-COUNT
+008300             MOVE RT-AGE-BREAK
+008400                 TO TBL-AGE-BREAK (WS-RATE-TABLE-COUNT)
+008500             MOVE RT-STATUS-CODE
+008600                 TO TBL-STATUS-CODE (WS-RATE-TABLE-COUNT)
+008700             MOVE RT-RATE
+008800                 TO TBL-RATE (WS-RATE-TABLE-COUNT)
+008850         ELSE
+008860             DISPLAY 'RATELOOK: ROW REJECTED, TABLE FULL AT 20: '
+008870                 RT-AGE-BREAK RT-STATUS-CODE RT-RATE
+008890         END-IF
+008900     END-IF.
+009000 1010-EXIT.
+009100     EXIT.
+
+009200* BUSINESS RULE: SENIOR CITIZENS (AGE AT OR ABOVE THE TABLE'S
+009300* SENIOR AGE-BREAK) GET THE SENIOR RATE REGARDLESS OF STATUS;
+009400* OTHERWISE THE RATE IS KEYED OFF THE CALLER'S STATUS CODE.  THE
+009410* WHOLE TABLE IS SCANNED AND THE HIGHEST QUALIFYING AGE-BREAK
+009420* WINS, SO OPS CAN APPEND A NEW TIER TO DISCRATE.DAT IN ANY ROW
+009430* ORDER WITHOUT A LOWER AGE-BREAK SHADOWING IT.
+009500 2000-LOOKUP-RATE.
+009600     MOVE 1    TO WS-TBL-IDX
+009700     MOVE 'N'  TO WS-RATE-FOUND-SWITCH
+009800     MOVE ZERO TO LK-DISCOUNT-RATE
+009810     MOVE ZERO TO WS-BEST-AGE-BREAK
+009900     PERFORM 2100-SEARCH-RATE-ENTRY THRU 2100-EXIT
+010000         UNTIL WS-TBL-IDX > WS-RATE-TABLE-COUNT.
+010200 2000-EXIT.
+010300     EXIT.
+
+010400 2100-SEARCH-RATE-ENTRY.
+010500     IF LK-CUST-AGE >= TBL-AGE-BREAK (WS-TBL-IDX)
+010600         AND (TBL-STATUS-CODE (WS-TBL-IDX) = '*'
+010700              OR TBL-STATUS-CODE (WS-TBL-IDX) = LK-CUST-STATUS)
+010750         AND (WS-RATE-FOUND-SWITCH = 'N'
+010760              OR TBL-AGE-BREAK (WS-TBL-IDX) >= WS-BEST-AGE-BREAK)
+010800         MOVE TBL-RATE (WS-TBL-IDX)      TO LK-DISCOUNT-RATE
+010850         MOVE TBL-AGE-BREAK (WS-TBL-IDX) TO WS-BEST-AGE-BREAK
+010900         MOVE 'Y'                        TO WS-RATE-FOUND-SWITCH
+011000     END-IF
+011100     ADD 1 TO WS-TBL-IDX.
+011300 2100-EXIT.
+011400     EXIT.
