@@ -0,0 +1,126 @@
+000100*****************************************************************
+000200* CUSTINQ - CUSTOMER AD HOC BALANCE / DISCOUNT INQUIRY
+000300*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTINQ.
+000600 AUTHOR. LEGACY SYSTEMS TEAM.
+000700 INSTALLATION. RETAIL BANKING - CUSTOMER MAINTENANCE.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+
+001000*****************************************************************
+001100* MODIFICATION HISTORY
+001200*   DATE       INIT  DESCRIPTION
+001300*   ---------- ----  ---------------------------------------------
+001400*   2026-08-08  RLS  ORIGINAL.  CALL-CENTER INQUIRY PROGRAM - A
+001500*                    CLERK KEYS A CUST-ID AT THE CONSOLE, THE
+001600*                    RECORD IS READ DIRECTLY FROM THE INDEXED
+001700*                    CUSTOMER MASTER (CUSTFILX), AND THE SAME
+001800*                    DISCOUNT RATE CUSTDISC WOULD CALCULATE FOR
+001900*                    THAT CUSTOMER IS DISPLAYED ALONGSIDE THE
+002000*                    CURRENT BALANCE - NO BATCH RUN REQUIRED.
+002100*                    RATELOOK SUPPLIES THE RATE SO THIS PROGRAM
+002200*                    AND CUSTDISC ALWAYS AGREE ON THE ANSWER.
+002300*****************************************************************
+
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILX'
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS RANDOM
+003300         RECORD KEY IS CUST-ID
+003400         FILE STATUS IS WS-CUST-FILE-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUSTOMER-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY CUSTREC.
+
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-DISCOUNT-RATE        PIC 99V99.
+004200 01  WS-DISCOUNT-AMOUNT      PIC 9(7)V99.
+004300 01  WS-FINAL-AMOUNT         PIC 9(7)V99.
+
+004400 77  WS-CUST-FILE-STATUS     PIC X(2) VALUE '00'.
+004500 77  WS-MORE-INQUIRIES-SWITCH PIC X(1) VALUE 'Y'.
+004600     88  MORE-INQUIRIES                  VALUE 'Y'.
+004700 77  WS-INQUIRY-ID           PIC 9(6)  VALUE ZERO.
+
+004800 01  WS-INQUIRY-LINE.
+004900     05  FILLER                  PIC X(14) VALUE
+005000         'CUSTOMER ID: '.
+005100     05  IL-CUST-ID              PIC Z(5)9.
+005200     05  FILLER                  PIC X(3)  VALUE SPACES.
+005300     05  IL-CUST-NAME            PIC X(30).
+
+005400 PROCEDURE DIVISION.
+005500*****************************************************************
+005600* 0000-MAINLINE - PROMPT FOR A CUST-ID AT THE CONSOLE UNTIL THE
+005700* CLERK ENTERS ZERO TO END THE SESSION.
+005800*****************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+006100     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+006200         UNTIL NOT MORE-INQUIRIES
+006300     CLOSE CUSTOMER-FILE
+006400     STOP RUN.
+
+006500 1000-OPEN-FILES.
+006600     OPEN INPUT CUSTOMER-FILE.
+006700 1000-EXIT.
+006800     EXIT.
+
+006900*****************************************************************
+007000* 2000-PROCESS-INQUIRY - READ THE NEXT CUST-ID FROM THE CONSOLE
+007100* AND, IF NOT ZERO, LOOK UP AND DISPLAY THAT CUSTOMER.
+007200*****************************************************************
+007300 2000-PROCESS-INQUIRY.
+007400     DISPLAY 'ENTER CUST-ID (000000 TO EXIT): '
+007500     ACCEPT WS-INQUIRY-ID
+007600     IF WS-INQUIRY-ID = ZERO
+007700         MOVE 'N' TO WS-MORE-INQUIRIES-SWITCH
+007800     ELSE
+007900         PERFORM 3000-LOOKUP-CUSTOMER THRU 3000-EXIT
+008000     END-IF.
+008100 2000-EXIT.
+008200     EXIT.
+
+008300 3000-LOOKUP-CUSTOMER.
+008400     MOVE WS-INQUIRY-ID TO CUST-ID
+008500     READ CUSTOMER-FILE
+008600         INVALID KEY
+008700             DISPLAY 'NO CUSTOMER FOUND FOR ID: ' WS-INQUIRY-ID
+008800         NOT INVALID KEY
+008900             PERFORM 4000-DISPLAY-CUSTOMER THRU 4000-EXIT
+009000     END-READ.
+009100 3000-EXIT.
+009200     EXIT.
+
+009300*****************************************************************
+009400* 4000-DISPLAY-CUSTOMER - SHOW THE CUSTOMER'S BALANCE AND THE
+009500* DISCOUNT RATE/AMOUNT RATELOOK WOULD HAND BACK TO CUSTDISC.
+009600*****************************************************************
+009700 4000-DISPLAY-CUSTOMER.
+009800     MOVE CUST-ID   TO IL-CUST-ID
+009900     MOVE CUST-NAME TO IL-CUST-NAME
+010000     DISPLAY WS-INQUIRY-LINE
+010100     DISPLAY 'CURRENT BALANCE:  ' CUST-BALANCE
+010200     DISPLAY 'CUSTOMER AGE:     ' CUST-AGE
+010300     DISPLAY 'CUSTOMER STATUS:  ' CUST-STATUS
+010400     MOVE ZERO TO WS-DISCOUNT-RATE
+010500     CALL 'RATELOOK' USING CUST-AGE CUST-STATUS WS-DISCOUNT-RATE
+010600     COMPUTE WS-DISCOUNT-AMOUNT =
+010700         CUST-BALANCE * WS-DISCOUNT-RATE / 100
+010800     COMPUTE WS-FINAL-AMOUNT =
+010900         CUST-BALANCE - WS-DISCOUNT-AMOUNT
+011000     DISPLAY 'DISCOUNT RATE:    ' WS-DISCOUNT-RATE
+011100     DISPLAY 'DISCOUNT AMOUNT:  ' WS-DISCOUNT-AMOUNT
+011200     DISPLAY 'AMOUNT AFTER DISCOUNT: ' WS-FINAL-AMOUNT.
+011300 4000-EXIT.
+011400     EXIT.
