@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* DISCRATE - DISCOUNT RATE TABLE RECORD LAYOUT
+000300*
+000400* ONE RECORD PER DISCOUNT-RATE-FILE ENTRY.  AN AGE-BREAK OF 000
+000500* WITH A SPECIFIC STATUS-CODE MEANS "ANY AGE AT OR ABOVE ZERO
+000600* THAT DOESN'T QUALIFY FOR A HIGHER AGE-BREAK ROW"; A STATUS-CODE
+000700* OF '*' MEANS "ANY STATUS".  RATELOOK SCANS EVERY ROW AND KEEPS
+000750* THE HIGHEST QUALIFYING AGE-BREAK, SO ROWS MAY BE LISTED IN ANY
+000760* ORDER - A NEW TIER CAN BE APPENDED TO THE END OF THE FILE.
+000900*
+001000* MODIFICATION HISTORY
+001100*   DATE       INIT  DESCRIPTION
+001200*   ---------- ----  ---------------------------------------------
+001300*   2026-08-08  RLS  ORIGINAL - DISCOUNT POLICY EXTERNALIZATION.
+001350*   2026-08-08  RLS  NOTED THAT ROW ORDER NO LONGER MATTERS NOW
+001360*                    THAT RATELOOK PICKS THE BEST MATCH, NOT THE
+001370*                    FIRST ONE.
+001400*****************************************************************
+001500 01  DISCOUNT-RATE-RECORD.
+001600     05  RT-AGE-BREAK         PIC 9(03).
+001700     05  RT-STATUS-CODE       PIC X(01).
+001800     05  RT-RATE              PIC 9(02)V99.
