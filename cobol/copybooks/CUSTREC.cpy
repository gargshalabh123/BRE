@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200* CUSTREC - CUSTOMER MASTER RECORD LAYOUT
+000300*
+000400* USED BY CUSTDISC (SEQUENTIAL CUSTFILE) AND CUSTINQ (INDEXED
+000500* CUSTFILX) SO BOTH PROGRAMS SHARE ONE DEFINITION OF THE
+000600* CUSTOMER RECORD.
+000700*
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   ---------- ----  ---------------------------------------------
+001100*   2026-08-08  RLS  EXTRACTED FROM CUSTDISC FOR REUSE BY CUSTINQ.
+001200*****************************************************************
+001300 01  CUSTOMER-RECORD.
+001400     05  CUST-ID              PIC 9(6).
+001500     05  CUST-NAME            PIC X(30).
+001600     05  CUST-BALANCE         PIC 9(7)V99.
+001700     05  CUST-AGE             PIC 999.
+001800     05  CUST-STATUS          PIC X.
+001900         88  ACTIVE-CUSTOMER    VALUE 'A'.
+002000         88  INACTIVE-CUSTOMER  VALUE 'I'.
