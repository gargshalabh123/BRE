@@ -0,0 +1,89 @@
+//CUSTDISC JOB (ACCTNO),'CUSTOMER DISCOUNT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* CUSTDISC - NIGHTLY CUSTOMER DISCOUNT BATCH RUN
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ------------------------------------------
+//*   2026-08-08  RLS   ORIGINAL.  PRE-SORT THE RAW EXTRACT INTO
+//*                     CUST-ID SEQUENCE (CUSTDISC'S CHECKPOINT/
+//*                     RESTART LOGIC ASSUMES ASCENDING CUST-ID
+//*                     ORDER), RUN CUSTDISC, AND CATALOG THE
+//*                     REPORT/EXCEPTION OUTPUT INTO A GDG SO EACH
+//*                     RUN'S OUTPUT IS KEPT RATHER THAN OVERLAID.
+//*   2026-08-08  RLS   CORRECTED CUSTEXCP/CUSTSUSP/GLIFACE LRECL
+//*                     VALUES TO MATCH THEIR COBOL RECORD LENGTHS
+//*                     (71/91/51 BYTES) - THEY WERE SHORTER THAN
+//*                     THE RECORDS CUSTDISC ACTUALLY WRITES.
+//*   2026-08-08  RLS   CHANGED CUSTSUSP/GLIFACE/SRDISCAP FROM
+//*                     DISP=NEW TO DISP=MOD SO THE SECOND NIGHTLY
+//*                     RUN DOESN'T FAIL ALLOCATION AGAINST ITS OWN
+//*                     DATASET NAME FROM THE FIRST RUN.  ALSO
+//*                     CHANGED CUSTCKPT FROM DISP=OLD TO DISP=MOD
+//*                     WITH SPACE/DCB PARAMETERS SO THE VERY FIRST
+//*                     RUN CAN ALLOCATE ITS OWN CHECKPOINT FILE
+//*                     INSTEAD OF FAILING ALLOCATION BEFORE CUSTDISC
+//*                     EVER GETS CONTROL.
+//*************************************************************
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.CUSTDISC.EXTRACT.RAW,DISP=SHR
+//SORTOUT  DD DSN=&&CUSTSRT,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//            DCB=(RECFM=FB,LRECL=049,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//CUSTDISC EXEC PGM=CUSTDISC
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* INPUT - PRE-SORTED CUSTOMER EXTRACT, ASCENDING CUST-ID
+//CUSTFILE DD DSN=&&CUSTSRT,DISP=(OLD,DELETE)
+//*
+//* DISCOUNT POLICY TABLE - MAINTAINED BY OPS, NOT RECOMPILED
+//DISCRATE DD DSN=PROD.CUSTDISC.DISCRATE,DISP=SHR
+//*
+//* RESTART CHECKPOINT - CARRIED FORWARD ACROSS RUNS.  DISP=MOD WITH
+//* SPACE PRESENT SO THE VERY FIRST RUN ALLOCATES THIS DATASET
+//* INSTEAD OF FAILING ALLOCATION AGAINST A CHECKPOINT THAT DOESN'T
+//* EXIST YET; EVERY RUN AFTER THAT FINDS IT CATALOGED AND OPENS IT
+//* AS-IS (CUSTDISC ITSELF DECIDES INPUT VS. OUTPUT VS. EXTEND BASED
+//* ON WHETHER IT FINDS A PRIOR HIGH-WATER MARK).
+//CUSTCKPT DD DSN=PROD.CUSTDISC.CHECKPOINT,
+//            DISP=(MOD,KEEP),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=021,BLKSIZE=0)
+//*
+//* ROLLING HISTORY - ONE NEW GENERATION PER RUN
+//DISCRPT  DD DSN=PROD.CUSTDISC.RPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CUSTEXCP DD DSN=PROD.CUSTDISC.EXCP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=071,BLKSIZE=0)
+//*
+//* ONE-RUN OUTPUTS - NOT GDG-RETAINED.  DISP=MOD (NOT NEW) SO THE
+//* NEXT NIGHTLY RUN DOESN'T FAIL ALLOCATION AGAINST ITS OWN DATASET
+//* NAME FROM THE PRIOR RUN; EACH RUN OPENS THESE OUTPUT AND CUSTDISC
+//* STARTS WRITING AT THE FRONT, SO THIS IS A FRESH FILE EVERY RUN
+//* JUST AS DISP=NEW WOULD HAVE BEEN.
+//CUSTSUSP DD DSN=PROD.CUSTDISC.SUSPENSE,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=091,BLKSIZE=0)
+//GLIFACE  DD DSN=PROD.CUSTDISC.GLIFACE,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=051,BLKSIZE=0)
+//SRDISCAP DD DSN=PROD.CUSTDISC.SRDISCAP,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//
