@@ -0,0 +1,31 @@
+//CUSTINQ  JOB (ACCTNO),'CUSTOMER INQUIRY (BATCH TEST)',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*************************************************************
+//* CUSTINQ - AD HOC CUSTOMER LOOKUP
+//*
+//* IN PRODUCTION THIS PROGRAM IS INVOKED FROM THE CALL CENTER'S
+//* TSO/CICS FRONT END, ONE CUST-ID AT A TIME; THIS JCL EXISTS SO
+//* THE PROGRAM CAN BE RUN AND DESK-CHECKED IN BATCH AGAINST
+//* SYSIN-SUPPLIED CUST-IDs.  CUSTFILX MUST HAVE BEEN BUILT BY
+//* CUSTFILX.JCL BEFORE THIS STEP RUNS.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ------------------------------------------
+//*   2026-08-08  RLS   ORIGINAL.
+//*   2026-08-08  RLS   ADDED THE DISCRATE DD - RATELOOK OPENS IT ON
+//*                     EVERY CALL AND HAD NOTHING TO OPEN WITHOUT IT.
+//*************************************************************
+//*
+//CUSTINQ  EXEC PGM=CUSTINQ
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//CUSTFILX DD DSN=PROD.CUSTDISC.CUSTFILX,DISP=SHR
+//*
+//* DISCOUNT POLICY TABLE - RATELOOK NEEDS THIS OPEN TO PRICE THE
+//* LOOKUP THE SAME WAY CUSTDISC DOES
+//DISCRATE DD DSN=PROD.CUSTDISC.DISCRATE,DISP=SHR
+//SYSIN    DD *
+000000
+/*
+//
