@@ -0,0 +1,70 @@
+//CUSTFILX JOB (ACCTNO),'BUILD CUSTOMER INQUIRY KSDS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*************************************************************
+//* CUSTFILX - (RE)BUILD THE INDEXED CUSTOMER MASTER CUSTINQ READS
+//*
+//* DEFINES THE CUSTFILX KSDS (KEYED ON CUST-ID, SAME 49-BYTE
+//* LAYOUT AS CUSTDISC'S CUSTREC COPYBOOK) AND LOADS IT FROM THE
+//* SAME RAW CUSTOMER EXTRACT CUSTDISC'S PRE-SORT STEP READS, SO
+//* THE CALL CENTER'S AD HOC LOOKUP PROGRAM ALWAYS HAS A CURRENT
+//* COPY OF THE CUSTOMER MASTER TO READ BY CUST-ID.  RUN AFTER THE
+//* SAME EXTRACT THAT FEEDS CUSTDISC.JCL IS REFRESHED.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ------------------------------------------
+//*   2026-08-08  RLS   ORIGINAL.
+//*   2026-08-08  RLS   ADDED SORTSTEP - THE RAW EXTRACT IS NOT IN
+//*                     CUST-ID SEQUENCE, AND AN IDCAMS REPRO LOAD OF
+//*                     AN EMPTY KSDS REQUIRES ASCENDING KEY ORDER.
+//*   2026-08-08  RLS   DROPPED THE COND= ON DELSTEP/DEFSTEP/LOADSTEP.
+//*                     COND=(4,LT,stepname) BYPASSES THE STEP WHEN
+//*                     THE PRIOR STEP'S RETURN CODE IS LESS THAN 4 -
+//*                     I.E. ON THE NORMAL SUCCESS PATH, WHICH SKIPPED
+//*                     EVERY STEP INSTEAD OF GUARDING AGAINST FAILURE.
+//*                     CUSTDISC.JCL'S OWN EXEC STEPS CARRY NO COND
+//*                     EITHER; A FAILING STEP STOPS THE JOB BY
+//*                     DEFAULT WITHOUT ONE.
+//*************************************************************
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.CUSTDISC.EXTRACT.RAW,DISP=SHR
+//SORTOUT  DD DSN=&&CUSTXSRT,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//            DCB=(RECFM=FB,LRECL=049,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//DELSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CUSTDISC.CUSTFILX CLUSTER
+  SET MAXCC=0
+/*
+//*
+//DEFSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.CUSTDISC.CUSTFILX)  -
+         INDEXED                                -
+         KEYS(6 0)                              -
+         RECORDSIZE(49 49)                      -
+         FREESPACE(10 10)                       -
+         UNIQUE                                 -
+         VOLUMES(VOL001)                        -
+         TRACKS(10 5))                          -
+         DATA  (NAME(PROD.CUSTDISC.CUSTFILX.DATA))    -
+         INDEX (NAME(PROD.CUSTDISC.CUSTFILX.INDEX))
+/*
+//*
+//LOADSTEP EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//CUSTIN   DD DSN=&&CUSTXSRT,DISP=(OLD,DELETE)
+//CUSTOUT  DD DSN=PROD.CUSTDISC.CUSTFILX,DISP=OLD
+//SYSIN    DD *
+  REPRO INFILE(CUSTIN) OUTFILE(CUSTOUT)
+/*
+//
